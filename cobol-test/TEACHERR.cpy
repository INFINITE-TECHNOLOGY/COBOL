@@ -0,0 +1,7 @@
+       8900-CHECK-TEACHER-FILE-STATUS.
+           IF SOMEFILESTATUS1 NOT = "00" AND SOMEFILESTATUS1 NOT = "10"
+               DISPLAY "** OPERATOR ALERT ** TEACHER FILE ERROR"
+               DISPLAY "    OPERATION    : " WS-TEACHER-LAST-OP
+               DISPLAY "    FILE STATUS  : " SOMEFILESTATUS1
+                   "/" SOMEFILESTATUS2
+           END-IF.
