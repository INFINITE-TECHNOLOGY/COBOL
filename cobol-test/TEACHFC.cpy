@@ -0,0 +1,8 @@
+           SELECT TEACHER ASSIGN TO "TEACHER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SOMEDATANAME
+               ALTERNATE RECORD KEY IS SOMEDATANAME2
+               PASSWORD IS SOMEPASSWORD
+               RESERVE 10 AREAS
+               FILE STATUS IS SOMEFILESTATUS1 SOMEFILESTATUS2.
