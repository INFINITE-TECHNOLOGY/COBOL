@@ -4,17 +4,398 @@
        CONFIGURATION SECTION.                                           XXXXXXXX
        SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.                         XXXXXXXX
        INPUT-OUTPUT    SECTION.                                         XXXXXXXX
+       FILE-CONTROL.                                                    XXXXXXXX
+           SELECT ABCDE-INPUT-FILE ASSIGN TO "ABCDEIN"                  XXXXXXXX
+               ORGANIZATION IS LINE SEQUENTIAL.                         XXXXXXXX
+           SELECT ABCDE-EXCEPTION-FILE ASSIGN TO "ABCDEEXC"             XXXXXXXX
+               ORGANIZATION IS LINE SEQUENTIAL                          XXXXXXXX
+               FILE STATUS IS WS-EXC-FILE-STATUS.                       XXXXXXXX
+           SELECT ABCDE-RECORD-FILE ASSIGN TO "ABCDEMST"                XXXXXXXX
+               ORGANIZATION IS LINE SEQUENTIAL                          XXXXXXXX
+               FILE STATUS IS WS-MST-FILE-STATUS.                       XXXXXXXX
+           SELECT OPTIONAL ABCDE-CHECKPOINT-FILE ASSIGN TO "ABCDECKP"   XXXXXXXX
+               ORGANIZATION IS LINE SEQUENTIAL                          XXXXXXXX
+               FILE STATUS IS WS-CKPT-FILE-STATUS.                      XXXXXXXX
+           SELECT OPTIONAL ABCDE-RECORD-REPLAY-FILE                     XXXXXXXX
+               ASSIGN TO "ABCDEMST.RPL"                                 XXXXXXXX
+               ORGANIZATION IS LINE SEQUENTIAL                          XXXXXXXX
+               FILE STATUS IS WS-MST-RPL-FILE-STATUS.                   XXXXXXXX
+           SELECT OPTIONAL ABCDE-EXC-REPLAY-FILE                        XXXXXXXX
+               ASSIGN TO "ABCDEEXC.RPL"                                 XXXXXXXX
+               ORGANIZATION IS LINE SEQUENTIAL                          XXXXXXXX
+               FILE STATUS IS WS-EXC-RPL-FILE-STATUS.                   XXXXXXXX
        DATA            DIVISION.                                        XXXXXXXX
+       FILE            SECTION.                                         XXXXXXXX
+       FD  ABCDE-INPUT-FILE.                                            XXXXXXXX
+       01  ABCDE-INPUT-RECORD                   PIC X(80).              XXXXXXXX
+       FD  ABCDE-EXCEPTION-FILE.                                        XXXXXXXX
+       01  ABCDE-EXCEPTION-RECORD               PIC X(132).             XXXXXXXX
+       FD  ABCDE-RECORD-FILE.                                           XXXXXXXX
+       01  ABCDE-RECORD-FILE-REC                PIC X(23).              XXXXXXXX
+       FD  ABCDE-CHECKPOINT-FILE.                                       XXXXXXXX
+       01  ABCDE-CHECKPOINT-FILE-REC             PIC X(44).             XXXXXXXX
+       FD  ABCDE-RECORD-REPLAY-FILE.                                    XXXXXXXX
+       01  ABCDE-RECORD-REPLAY-REC               PIC X(23).             XXXXXXXX
+       FD  ABCDE-EXC-REPLAY-FILE.                                       XXXXXXXX
+       01  ABCDE-EXC-REPLAY-REC                   PIC X(132).           XXXXXXXX
        WORKING-STORAGE SECTION.                                         XXXXXXXX
-       01 ABCDE-RECORD.                                                 XXXXXXXX
-XXXXXX  02 ABCDE-REC.                                                   XXXXXXXX
-        03 ABCDE-COMMON.                                                XXXXXXXX
-           05 ABCDE-DETAILS.                                            XXXXXXXX
-             10 ABCDE-RECORD-ABC.                                       XXXXXXXX
-                15 ABCDE-PRI-ABC.                                       XXXXXXXX
-                   20 ABCDE-ABC-AAAAAAAA         PIC X(02).             XXXXXXXX
-                   20 ABCDE-ABC-ACCT-ABCS.                              XXXXXXXX
-                      25 ABCDE-ABC-ABC-1         PIC X(02).             XXXXXXXX
-                      25 ABCDE-ABC-ABC-2         PIC X(03).             XXXXXXXX
-                      25 ABCDE-ABC-ABC-3         PIC X(03).             XXXXXXXX
-                      25 ABCDE-ABC-ABC-4         PIC X(04).             XXXXXXXX
\ No newline at end of file
+       COPY ABCDEREC.                                                   XXXXXXXX
+       01 WS-ABCDE-SWITCHES.                                            XXXXXXXX
+          05 WS-ABCDE-EOF-SW               PIC X(01) VALUE "N".         XXXXXXXX
+             88 ABCDE-EOF                  VALUE "Y".                   XXXXXXXX
+          05 WS-EXC-FILE-STATUS            PIC X(02) VALUE SPACES.      XXXXXXXX
+          05 WS-MST-FILE-STATUS            PIC X(02) VALUE SPACES.      XXXXXXXX
+          05 WS-MST-RPL-FILE-STATUS        PIC X(02) VALUE SPACES.      XXXXXXXX
+          05 WS-EXC-RPL-FILE-STATUS        PIC X(02) VALUE SPACES.      XXXXXXXX
+       01 WS-ABCDE-VALIDATION.                                          XXXXXXXX
+          05 WS-ABCDE-VALID-SW             PIC X(01) VALUE "Y".         XXXXXXXX
+             88 ABCDE-SEGMENT-VALID        VALUE "Y".                   XXXXXXXX
+             88 ABCDE-SEGMENT-INVALID      VALUE "N".                   XXXXXXXX
+          05 WS-ABCDE-REJECT-REASON        PIC X(40) VALUE SPACES.      XXXXXXXX
+          05 WS-ABCDE-FIELD-COUNT          PIC 9(02) VALUE ZERO.        XXXXXXXX
+       01 WS-ABCDE-AMOUNT-PARSE.                                        XXXXXXXX
+          05 WS-RAW-AMOUNT                 PIC X(11) VALUE SPACES.      XXXXXXXX
+          05 WS-RAW-AMOUNT-DIGITS          PIC X(09) VALUE SPACES.      XXXXXXXX
+          05 WS-RAW-AMOUNT-NUM REDEFINES                                XXXXXXXX
+                WS-RAW-AMOUNT-DIGITS       PIC 9(07)V99.                XXXXXXXX
+          05 WS-RAW-SIGN-CHAR              PIC X(01) VALUE SPACE.       XXXXXXXX
+          05 WS-AMOUNT-VALID-SW            PIC X(01) VALUE "Y".         XXXXXXXX
+             88 ABCDE-AMOUNT-VALID         VALUE "Y".                   XXXXXXXX
+             88 ABCDE-AMOUNT-INVALID       VALUE "N".                   XXXXXXXX
+       01 WS-ABCDE-CHECK-DIGIT.                                         XXXXXXXX
+          05 WS-CD-SOURCE                  PIC X(08).                   XXXXXXXX
+          05 WS-CD-TABLE REDEFINES WS-CD-SOURCE.                        XXXXXXXX
+             10 WS-CD-CHAR                 PIC X(01) OCCURS 8 TIMES.    XXXXXXXX
+          05 WS-CD-INDEX                   PIC 9(02) VALUE ZERO.        XXXXXXXX
+          05 WS-CD-DIGIT                   PIC 9(01) VALUE ZERO.        XXXXXXXX
+          05 WS-CD-WEIGHTED                PIC 9(02) VALUE ZERO.        XXXXXXXX
+          05 WS-CD-SUM                     PIC 9(03) VALUE ZERO.        XXXXXXXX
+          05 WS-CD-COMPUTED                PIC 9(01) VALUE ZERO.        XXXXXXXX
+          05 WS-CD-EXPECTED                PIC 9(01) VALUE ZERO.        XXXXXXXX
+       01 WS-ABCDE-EXCEPTION-DETAIL.                                    XXXXXXXX
+          05 WS-EXC-AAAAAAAA                PIC X(02).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-EXC-ABC-1                   PIC X(02).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-EXC-ABC-2                   PIC X(03).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-EXC-ABC-3                   PIC X(03).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-EXC-ABC-4                   PIC X(04).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-EXC-REASON                  PIC X(40).                  XXXXXXXX
+       01 WS-ABCDE-CHECKPOINT-CONTROL.                                  XXXXXXXX
+          05 WS-ABCDE-RECORDS-READ          PIC 9(09) VALUE ZERO.       XXXXXXXX
+          05 WS-CHECKPOINT-INTERVAL         PIC 9(05) VALUE 100.        XXXXXXXX
+          05 WS-CKPT-FILE-STATUS            PIC X(02) VALUE SPACES.     XXXXXXXX
+          05 WS-CKPT-EXISTS-SW              PIC X(01) VALUE "N".        XXXXXXXX
+             88 ABCDE-CHECKPOINT-EXISTS     VALUE "Y".                  XXXXXXXX
+          05 WS-CKPT-RESTART-COUNT          PIC 9(09) VALUE ZERO.       XXXXXXXX
+          05 WS-LAST-COMMITTED-KEY          PIC X(14) VALUE SPACES.     XXXXXXXX
+          05 WS-CKPT-DUE                   PIC 9(05) VALUE ZERO.        XXXXXXXX
+          05 WS-ABCDE-MASTER-WRITTEN        PIC 9(09) VALUE ZERO.       XXXXXXXX
+          05 WS-ABCDE-EXCEPTION-WRITTEN     PIC 9(09) VALUE ZERO.       XXXXXXXX
+          05 WS-CKPT-RESTART-MST-COUNT      PIC 9(09) VALUE ZERO.       XXXXXXXX
+          05 WS-CKPT-RESTART-EXC-COUNT      PIC 9(09) VALUE ZERO.       XXXXXXXX
+          05 WS-RPL-COPY-INDEX              PIC 9(09) VALUE ZERO.       XXXXXXXX
+       01 WS-CHECKPOINT-RECORD.                                         XXXXXXXX
+          05 WS-CKPT-RECORD-COUNT           PIC 9(09).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-CKPT-LAST-KEY               PIC X(14).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-CKPT-MASTER-COUNT           PIC 9(09).                  XXXXXXXX
+          05 FILLER                         PIC X(01) VALUE SPACE.      XXXXXXXX
+          05 WS-CKPT-EXCEPTION-COUNT        PIC 9(09).                  XXXXXXXX
+       PROCEDURE       DIVISION.                                        XXXXXXXX
+       0000-MAIN-PROCESS.                                               XXXXXXXX
+           PERFORM 1000-INITIALIZE                                      XXXXXXXX
+           PERFORM 2000-PROCESS-ABCDE-RECORDS UNTIL ABCDE-EOF           XXXXXXXX
+           PERFORM 9000-TERMINATE                                       XXXXXXXX
+           STOP RUN.                                                    XXXXXXXX
+       1000-INITIALIZE.                                                 XXXXXXXX
+           PERFORM 1100-CHECK-FOR-RESTART                               XXXXXXXX
+           OPEN INPUT  ABCDE-INPUT-FILE                                 XXXXXXXX
+           IF ABCDE-CHECKPOINT-EXISTS                                   XXXXXXXX
+              PERFORM 1150-TRUNCATE-MASTER-TO-CHECKPOINT                XXXXXXXX
+              PERFORM 1160-TRUNCATE-EXCEPTION-TO-CHECKPOINT             XXXXXXXX
+              MOVE WS-CKPT-RESTART-MST-COUNT                            XXXXXXXX
+                 TO WS-ABCDE-MASTER-WRITTEN                             XXXXXXXX
+              MOVE WS-CKPT-RESTART-EXC-COUNT                            XXXXXXXX
+                 TO WS-ABCDE-EXCEPTION-WRITTEN                          XXXXXXXX
+              OPEN EXTEND ABCDE-EXCEPTION-FILE                          XXXXXXXX
+              IF WS-EXC-FILE-STATUS = "35"                              XXXXXXXX
+                 OPEN OUTPUT ABCDE-EXCEPTION-FILE                       XXXXXXXX
+              END-IF                                                    XXXXXXXX
+              OPEN EXTEND ABCDE-RECORD-FILE                             XXXXXXXX
+              IF WS-MST-FILE-STATUS = "35"                              XXXXXXXX
+                 OPEN OUTPUT ABCDE-RECORD-FILE                          XXXXXXXX
+              END-IF                                                    XXXXXXXX
+              PERFORM 1200-SKIP-PROCESSED-RECORDS                       XXXXXXXX
+           ELSE                                                         XXXXXXXX
+              OPEN OUTPUT ABCDE-EXCEPTION-FILE                          XXXXXXXX
+              OPEN OUTPUT ABCDE-RECORD-FILE                             XXXXXXXX
+           END-IF                                                       XXXXXXXX
+           PERFORM 2100-READ-ABCDE-INPUT.                               XXXXXXXX
+       1150-TRUNCATE-MASTER-TO-CHECKPOINT.                              XXXXXXXX
+           OPEN INPUT ABCDE-RECORD-FILE                                 XXXXXXXX
+           IF WS-MST-FILE-STATUS NOT = "00"                             XXXXXXXX
+              CLOSE ABCDE-RECORD-FILE                                   XXXXXXXX
+           ELSE                                                         XXXXXXXX
+              MOVE ZERO TO WS-RPL-COPY-INDEX                            XXXXXXXX
+              OPEN OUTPUT ABCDE-RECORD-REPLAY-FILE                      XXXXXXXX
+              PERFORM WS-CKPT-RESTART-MST-COUNT TIMES                   XXXXXXXX
+                 READ ABCDE-RECORD-FILE                                 XXXXXXXX
+                    AT END CONTINUE                                     XXXXXXXX
+                 END-READ                                               XXXXXXXX
+                 IF WS-MST-FILE-STATUS = "00"                           XXXXXXXX
+                    ADD 1 TO WS-RPL-COPY-INDEX                          XXXXXXXX
+                    WRITE ABCDE-RECORD-REPLAY-REC                       XXXXXXXX
+                       FROM ABCDE-RECORD-FILE-REC                       XXXXXXXX
+                 END-IF                                                 XXXXXXXX
+              END-PERFORM                                               XXXXXXXX
+              CLOSE ABCDE-RECORD-REPLAY-FILE                            XXXXXXXX
+              CLOSE ABCDE-RECORD-FILE                                   XXXXXXXX
+              OPEN OUTPUT ABCDE-RECORD-FILE                             XXXXXXXX
+              OPEN INPUT ABCDE-RECORD-REPLAY-FILE                       XXXXXXXX
+              PERFORM WS-RPL-COPY-INDEX TIMES                           XXXXXXXX
+                 READ ABCDE-RECORD-REPLAY-FILE                          XXXXXXXX
+                    AT END CONTINUE                                     XXXXXXXX
+                 END-READ                                               XXXXXXXX
+                 WRITE ABCDE-RECORD-FILE-REC                            XXXXXXXX
+                    FROM ABCDE-RECORD-REPLAY-REC                        XXXXXXXX
+              END-PERFORM                                               XXXXXXXX
+              CLOSE ABCDE-RECORD-REPLAY-FILE                            XXXXXXXX
+              CLOSE ABCDE-RECORD-FILE                                   XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       1160-TRUNCATE-EXCEPTION-TO-CHECKPOINT.                           XXXXXXXX
+           OPEN INPUT ABCDE-EXCEPTION-FILE                              XXXXXXXX
+           IF WS-EXC-FILE-STATUS NOT = "00"                             XXXXXXXX
+              CLOSE ABCDE-EXCEPTION-FILE                                XXXXXXXX
+           ELSE                                                         XXXXXXXX
+              MOVE ZERO TO WS-RPL-COPY-INDEX                            XXXXXXXX
+              OPEN OUTPUT ABCDE-EXC-REPLAY-FILE                         XXXXXXXX
+              PERFORM WS-CKPT-RESTART-EXC-COUNT TIMES                   XXXXXXXX
+                 READ ABCDE-EXCEPTION-FILE                              XXXXXXXX
+                    AT END CONTINUE                                     XXXXXXXX
+                 END-READ                                               XXXXXXXX
+                 IF WS-EXC-FILE-STATUS = "00"                           XXXXXXXX
+                    ADD 1 TO WS-RPL-COPY-INDEX                          XXXXXXXX
+                    WRITE ABCDE-EXC-REPLAY-REC                          XXXXXXXX
+                       FROM ABCDE-EXCEPTION-RECORD                      XXXXXXXX
+                 END-IF                                                 XXXXXXXX
+              END-PERFORM                                               XXXXXXXX
+              CLOSE ABCDE-EXC-REPLAY-FILE                               XXXXXXXX
+              CLOSE ABCDE-EXCEPTION-FILE                                XXXXXXXX
+              OPEN OUTPUT ABCDE-EXCEPTION-FILE                          XXXXXXXX
+              OPEN INPUT ABCDE-EXC-REPLAY-FILE                          XXXXXXXX
+              PERFORM WS-RPL-COPY-INDEX TIMES                           XXXXXXXX
+                 READ ABCDE-EXC-REPLAY-FILE                             XXXXXXXX
+                    AT END CONTINUE                                     XXXXXXXX
+                 END-READ                                               XXXXXXXX
+                 WRITE ABCDE-EXCEPTION-RECORD                           XXXXXXXX
+                    FROM ABCDE-EXC-REPLAY-REC                           XXXXXXXX
+              END-PERFORM                                               XXXXXXXX
+              CLOSE ABCDE-EXC-REPLAY-FILE                               XXXXXXXX
+              CLOSE ABCDE-EXCEPTION-FILE                                XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       1100-CHECK-FOR-RESTART.                                          XXXXXXXX
+           OPEN INPUT ABCDE-CHECKPOINT-FILE                             XXXXXXXX
+           IF WS-CKPT-FILE-STATUS = "00"                                XXXXXXXX
+              READ ABCDE-CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD      XXXXXXXX
+                  AT END CONTINUE                                       XXXXXXXX
+              END-READ                                                  XXXXXXXX
+              CLOSE ABCDE-CHECKPOINT-FILE                               XXXXXXXX
+              IF WS-CKPT-RECORD-COUNT > ZERO                            XXXXXXXX
+                 MOVE WS-CKPT-RECORD-COUNT TO WS-CKPT-RESTART-COUNT     XXXXXXXX
+                 MOVE WS-CKPT-MASTER-COUNT TO WS-CKPT-RESTART-MST-COUNT XXXXXXXX
+                 MOVE WS-CKPT-EXCEPTION-COUNT TO                        XXXXXXXX
+                    WS-CKPT-RESTART-EXC-COUNT                           XXXXXXXX
+                 SET ABCDE-CHECKPOINT-EXISTS TO TRUE                    XXXXXXXX
+              END-IF                                                    XXXXXXXX
+           ELSE                                                         XXXXXXXX
+              CLOSE ABCDE-CHECKPOINT-FILE                               XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       1200-SKIP-PROCESSED-RECORDS.                                     XXXXXXXX
+           PERFORM WS-CKPT-RESTART-COUNT TIMES                          XXXXXXXX
+               READ ABCDE-INPUT-FILE                                    XXXXXXXX
+                   AT END SET ABCDE-EOF TO TRUE                         XXXXXXXX
+               END-READ                                                 XXXXXXXX
+               IF NOT ABCDE-EOF                                         XXXXXXXX
+                  ADD 1 TO WS-ABCDE-RECORDS-READ                        XXXXXXXX
+               END-IF                                                   XXXXXXXX
+           END-PERFORM.                                                 XXXXXXXX
+       2000-PROCESS-ABCDE-RECORDS.                                      XXXXXXXX
+           PERFORM 2200-UNSTRING-ABCDE-RECORD                           XXXXXXXX
+           PERFORM 3000-VALIDATE-ABCDE-SEGMENTS                         XXXXXXXX
+           IF ABCDE-SEGMENT-INVALID                                     XXXXXXXX
+              PERFORM 3900-WRITE-ABCDE-EXCEPTION                        XXXXXXXX
+           ELSE                                                         XXXXXXXX
+              PERFORM 2900-PROCESS-VALID-ABCDE-RECORD                   XXXXXXXX
+           END-IF                                                       XXXXXXXX
+           PERFORM 2960-CHECK-CHECKPOINT-DUE                            XXXXXXXX
+           PERFORM 2100-READ-ABCDE-INPUT.                               XXXXXXXX
+       2100-READ-ABCDE-INPUT.                                           XXXXXXXX
+           READ ABCDE-INPUT-FILE                                        XXXXXXXX
+               AT END SET ABCDE-EOF TO TRUE                             XXXXXXXX
+               NOT AT END ADD 1 TO WS-ABCDE-RECORDS-READ                XXXXXXXX
+           END-READ.                                                    XXXXXXXX
+       2200-UNSTRING-ABCDE-RECORD.                                      XXXXXXXX
+           INITIALIZE ABCDE-COMMON                                      XXXXXXXX
+           MOVE ZERO TO WS-ABCDE-FIELD-COUNT                            XXXXXXXX
+           MOVE SPACES TO WS-RAW-AMOUNT                                 XXXXXXXX
+           SET ABCDE-AMOUNT-VALID TO TRUE                               XXXXXXXX
+           UNSTRING ABCDE-INPUT-RECORD DELIMITED BY "|"                 XXXXXXXX
+               INTO ABCDE-ABC-AAAAAAAA                                  XXXXXXXX
+                    ABCDE-ABC-ABC-1                                     XXXXXXXX
+                    ABCDE-ABC-ABC-2                                     XXXXXXXX
+                    ABCDE-ABC-ABC-3                                     XXXXXXXX
+                    ABCDE-ABC-ABC-4                                     XXXXXXXX
+                    WS-RAW-AMOUNT                                       XXXXXXXX
+               TALLYING IN WS-ABCDE-FIELD-COUNT                         XXXXXXXX
+           END-UNSTRING                                                 XXXXXXXX
+           IF WS-ABCDE-FIELD-COUNT >= 6                                 XXXXXXXX
+              PERFORM 2250-PARSE-ABCDE-AMOUNT                           XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       2250-PARSE-ABCDE-AMOUNT.                                         XXXXXXXX
+           MOVE SPACES TO WS-RAW-AMOUNT-DIGITS                          XXXXXXXX
+           MOVE SPACE  TO WS-RAW-SIGN-CHAR                              XXXXXXXX
+           IF (WS-RAW-AMOUNT(11:1) = "+" OR WS-RAW-AMOUNT(11:1) = "-")  XXXXXXXX
+              AND WS-RAW-AMOUNT(8:1) = ","                              XXXXXXXX
+              MOVE WS-RAW-AMOUNT(11:1) TO WS-RAW-SIGN-CHAR              XXXXXXXX
+              STRING WS-RAW-AMOUNT(1:7) WS-RAW-AMOUNT(9:2)              XXXXXXXX
+                  DELIMITED BY SIZE INTO WS-RAW-AMOUNT-DIGITS           XXXXXXXX
+              END-STRING                                                XXXXXXXX
+              IF WS-RAW-AMOUNT-DIGITS IS NUMERIC                        XXXXXXXX
+                 MOVE WS-RAW-AMOUNT-NUM TO ABCDE-ABC-AMOUNT             XXXXXXXX
+                 IF WS-RAW-SIGN-CHAR = "-"                              XXXXXXXX
+                    COMPUTE ABCDE-ABC-AMOUNT =                          XXXXXXXX
+                       ABCDE-ABC-AMOUNT * -1                            XXXXXXXX
+                 END-IF                                                 XXXXXXXX
+              ELSE                                                      XXXXXXXX
+                 SET ABCDE-AMOUNT-INVALID TO TRUE                       XXXXXXXX
+              END-IF                                                    XXXXXXXX
+           ELSE                                                         XXXXXXXX
+              SET ABCDE-AMOUNT-INVALID TO TRUE                          XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       2900-PROCESS-VALID-ABCDE-RECORD.                                 XXXXXXXX
+           WRITE ABCDE-RECORD-FILE-REC FROM ABCDE-COMMON                XXXXXXXX
+           ADD 1 TO WS-ABCDE-MASTER-WRITTEN                             XXXXXXXX
+           MOVE ABCDE-PRI-ABC TO WS-LAST-COMMITTED-KEY.                 XXXXXXXX
+       2960-CHECK-CHECKPOINT-DUE.                                       XXXXXXXX
+           COMPUTE WS-CKPT-DUE = FUNCTION MOD(WS-ABCDE-RECORDS-READ,    XXXXXXXX
+              WS-CHECKPOINT-INTERVAL)                                   XXXXXXXX
+           IF WS-CKPT-DUE = ZERO                                        XXXXXXXX
+              PERFORM 2950-WRITE-CHECKPOINT                             XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       2950-WRITE-CHECKPOINT.                                           XXXXXXXX
+           MOVE WS-ABCDE-RECORDS-READ TO WS-CKPT-RECORD-COUNT           XXXXXXXX
+           MOVE WS-LAST-COMMITTED-KEY TO WS-CKPT-LAST-KEY               XXXXXXXX
+           MOVE WS-ABCDE-MASTER-WRITTEN TO WS-CKPT-MASTER-COUNT         XXXXXXXX
+           MOVE WS-ABCDE-EXCEPTION-WRITTEN TO WS-CKPT-EXCEPTION-COUNT   XXXXXXXX
+           OPEN OUTPUT ABCDE-CHECKPOINT-FILE                            XXXXXXXX
+           IF WS-CKPT-FILE-STATUS NOT = "00" AND                        XXXXXXXX
+              WS-CKPT-FILE-STATUS NOT = "05"                            XXXXXXXX
+              DISPLAY "** OPERATOR ALERT ** CHECKPOINT OPEN FAILED, "   XXXXXXXX
+                  "STATUS=" WS-CKPT-FILE-STATUS                         XXXXXXXX
+           ELSE                                                         XXXXXXXX
+              WRITE ABCDE-CHECKPOINT-FILE-REC FROM WS-CHECKPOINT-RECORD XXXXXXXX
+              IF WS-CKPT-FILE-STATUS NOT = "00"                         XXXXXXXX
+                 DISPLAY "** OPERATOR ALERT ** CHECKPOINT WRITE "       XXXXXXXX
+                     "FAILED, STATUS=" WS-CKPT-FILE-STATUS              XXXXXXXX
+              END-IF                                                    XXXXXXXX
+              CLOSE ABCDE-CHECKPOINT-FILE                               XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       3000-VALIDATE-ABCDE-SEGMENTS.                                    XXXXXXXX
+           SET ABCDE-SEGMENT-VALID TO TRUE                              XXXXXXXX
+           MOVE SPACES TO WS-ABCDE-REJECT-REASON                        XXXXXXXX
+           IF WS-ABCDE-FIELD-COUNT < 6                                  XXXXXXXX
+              SET ABCDE-SEGMENT-INVALID TO TRUE                         XXXXXXXX
+              MOVE "INCOMPLETE RECORD - FIELD COUNT MISMATCH"           XXXXXXXX
+                   TO WS-ABCDE-REJECT-REASON                            XXXXXXXX
+           END-IF                                                       XXXXXXXX
+           IF ABCDE-SEGMENT-VALID AND ABCDE-AMOUNT-INVALID              XXXXXXXX
+              SET ABCDE-SEGMENT-INVALID TO TRUE                         XXXXXXXX
+              MOVE "UNRECOGNIZED AMOUNT FORMAT"                         XXXXXXXX
+                   TO WS-ABCDE-REJECT-REASON                            XXXXXXXX
+           END-IF                                                       XXXXXXXX
+           IF ABCDE-SEGMENT-VALID AND                                   XXXXXXXX
+              (ABCDE-ABC-AAAAAAAA     = SPACES OR                       XXXXXXXX
+               ABCDE-ABC-AAAAAAAA(1:1) = SPACE  OR                      XXXXXXXX
+               ABCDE-ABC-AAAAAAAA(2:1) = SPACE  OR                      XXXXXXXX
+               ABCDE-ABC-ABC-1        = SPACES OR                       XXXXXXXX
+               ABCDE-ABC-ABC-2        = SPACES OR                       XXXXXXXX
+               ABCDE-ABC-ABC-3        = SPACES OR                       XXXXXXXX
+               ABCDE-ABC-ABC-4        = SPACES)                         XXXXXXXX
+              SET ABCDE-SEGMENT-INVALID TO TRUE                         XXXXXXXX
+              MOVE "MISSING OR SHORT ACCOUNT SEGMENT"                   XXXXXXXX
+                   TO WS-ABCDE-REJECT-REASON                            XXXXXXXX
+           END-IF                                                       XXXXXXXX
+           IF ABCDE-SEGMENT-VALID                                       XXXXXXXX
+              AND NOT ABCDE-ABC-ABC-4(1:3) IS NUMERIC                   XXXXXXXX
+              SET ABCDE-SEGMENT-INVALID TO TRUE                         XXXXXXXX
+              MOVE "NON-NUMERIC CHARACTER IN ACCOUNT SEGMENT"           XXXXXXXX
+                   TO WS-ABCDE-REJECT-REASON                            XXXXXXXX
+           END-IF                                                       XXXXXXXX
+           IF ABCDE-SEGMENT-VALID                                       XXXXXXXX
+              PERFORM 3200-VALIDATE-CHECK-DIGIT                         XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       3200-VALIDATE-CHECK-DIGIT.                                       XXXXXXXX
+           STRING ABCDE-ABC-ABC-1 ABCDE-ABC-ABC-2 ABCDE-ABC-ABC-3       XXXXXXXX
+               DELIMITED BY SIZE INTO WS-CD-SOURCE                      XXXXXXXX
+           END-STRING                                                   XXXXXXXX
+           MOVE ZERO TO WS-CD-SUM                                       XXXXXXXX
+           PERFORM VARYING WS-CD-INDEX FROM 1 BY 1                      XXXXXXXX
+                   UNTIL WS-CD-INDEX > 8                                XXXXXXXX
+               IF WS-CD-CHAR(WS-CD-INDEX) IS NUMERIC                    XXXXXXXX
+                  MOVE WS-CD-CHAR(WS-CD-INDEX) TO WS-CD-DIGIT           XXXXXXXX
+                  IF FUNCTION MOD(WS-CD-INDEX, 2) = 0                   XXXXXXXX
+                     COMPUTE WS-CD-WEIGHTED = WS-CD-DIGIT * 2           XXXXXXXX
+                     IF WS-CD-WEIGHTED > 9                              XXXXXXXX
+                        COMPUTE WS-CD-WEIGHTED = WS-CD-WEIGHTED - 9     XXXXXXXX
+                     END-IF                                             XXXXXXXX
+                  ELSE                                                  XXXXXXXX
+                     MOVE WS-CD-DIGIT TO WS-CD-WEIGHTED                 XXXXXXXX
+                  END-IF                                                XXXXXXXX
+                  COMPUTE WS-CD-SUM = WS-CD-SUM + WS-CD-WEIGHTED        XXXXXXXX
+               ELSE                                                     XXXXXXXX
+                  SET ABCDE-SEGMENT-INVALID TO TRUE                     XXXXXXXX
+                  MOVE "NON-NUMERIC CHARACTER IN ACCOUNT SEGMENT"       XXXXXXXX
+                       TO WS-ABCDE-REJECT-REASON                        XXXXXXXX
+               END-IF                                                   XXXXXXXX
+           END-PERFORM                                                  XXXXXXXX
+           IF ABCDE-SEGMENT-VALID                                       XXXXXXXX
+              COMPUTE WS-CD-COMPUTED =                                  XXXXXXXX
+                 FUNCTION MOD((10 - FUNCTION MOD(WS-CD-SUM, 10)), 10)   XXXXXXXX
+              IF ABCDE-ABC-ABC-4(4:1) IS NUMERIC                        XXXXXXXX
+                 MOVE ABCDE-ABC-ABC-4(4:1) TO WS-CD-EXPECTED            XXXXXXXX
+                 IF WS-CD-COMPUTED NOT = WS-CD-EXPECTED                 XXXXXXXX
+                    SET ABCDE-SEGMENT-INVALID TO TRUE                   XXXXXXXX
+                    MOVE "CHECK DIGIT MISMATCH ON ACCOUNT NUMBER"       XXXXXXXX
+                         TO WS-ABCDE-REJECT-REASON                      XXXXXXXX
+                 END-IF                                                 XXXXXXXX
+              ELSE                                                      XXXXXXXX
+                 SET ABCDE-SEGMENT-INVALID TO TRUE                      XXXXXXXX
+                 MOVE "CHECK DIGIT POSITION NOT NUMERIC"                XXXXXXXX
+                      TO WS-ABCDE-REJECT-REASON                         XXXXXXXX
+              END-IF                                                    XXXXXXXX
+           END-IF.                                                      XXXXXXXX
+       3900-WRITE-ABCDE-EXCEPTION.                                      XXXXXXXX
+           MOVE ABCDE-ABC-AAAAAAAA TO WS-EXC-AAAAAAAA                   XXXXXXXX
+           MOVE ABCDE-ABC-ABC-1    TO WS-EXC-ABC-1                      XXXXXXXX
+           MOVE ABCDE-ABC-ABC-2    TO WS-EXC-ABC-2                      XXXXXXXX
+           MOVE ABCDE-ABC-ABC-3    TO WS-EXC-ABC-3                      XXXXXXXX
+           MOVE ABCDE-ABC-ABC-4    TO WS-EXC-ABC-4                      XXXXXXXX
+           MOVE WS-ABCDE-REJECT-REASON TO WS-EXC-REASON                 XXXXXXXX
+           WRITE ABCDE-EXCEPTION-RECORD FROM WS-ABCDE-EXCEPTION-DETAIL  XXXXXXXX
+           ADD 1 TO WS-ABCDE-EXCEPTION-WRITTEN.                         XXXXXXXX
+       9000-TERMINATE.                                                  XXXXXXXX
+           CLOSE ABCDE-INPUT-FILE                                       XXXXXXXX
+           CLOSE ABCDE-EXCEPTION-FILE                                   XXXXXXXX
+           CLOSE ABCDE-RECORD-FILE                                      XXXXXXXX
+           MOVE ZERO   TO WS-CKPT-RECORD-COUNT                          XXXXXXXX
+           MOVE SPACES TO WS-CKPT-LAST-KEY                              XXXXXXXX
+           MOVE ZERO   TO WS-CKPT-MASTER-COUNT                          XXXXXXXX
+           MOVE ZERO   TO WS-CKPT-EXCEPTION-COUNT                       XXXXXXXX
+           OPEN OUTPUT ABCDE-CHECKPOINT-FILE                            XXXXXXXX
+           WRITE ABCDE-CHECKPOINT-FILE-REC FROM WS-CHECKPOINT-RECORD    XXXXXXXX
+           CLOSE ABCDE-CHECKPOINT-FILE.                                 XXXXXXXX
