@@ -0,0 +1,79 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TeacherCertLookup.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+       COPY TEACHFC.
+           SELECT TEACHER-CERT-REPORT ASSIGN TO "TCHRCERT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  TEACHER.
+       COPY TEACHREC.
+       FD  TEACHER-CERT-REPORT.
+       01  TEACHER-CERT-REPORT-REC            PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY TEACHWS.
+       01 WS-TEACHER-SWITCHES.
+          05 WS-TEACHER-EOF-SW             PIC X(01) VALUE "N".
+             88 TEACHER-EOF                VALUE "Y".
+       01 WS-RPT-HEADING1                  PIC X(60) VALUE
+          "TEACHER CERTIFICATION LOOKUP REPORT".
+       01 WS-RPT-HEADING2                  PIC X(60) VALUE
+          "CERT-NUMBER     TEACHER-ID  LAST-NAME            FIRST-NAME".
+       01 WS-RPT-DETAIL.
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 RPT-CERT-NUMBER                PIC X(15).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 RPT-TEACHER-ID                PIC X(09).
+          05 FILLER                        PIC X(03) VALUE SPACES.
+          05 RPT-LAST-NAME                 PIC X(20).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 RPT-FIRST-NAME                PIC X(15).
+       PROCEDURE       DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TEACHER-RECORDS UNTIL TEACHER-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           MOVE "OPEN" TO WS-TEACHER-LAST-OP
+           OPEN INPUT TEACHER
+           PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           IF SOMEFILESTATUS1 NOT = "00"
+               MOVE "Y" TO WS-TEACHER-EOF-SW
+           END-IF
+           OPEN OUTPUT TEACHER-CERT-REPORT
+           WRITE TEACHER-CERT-REPORT-REC FROM WS-RPT-HEADING1
+           WRITE TEACHER-CERT-REPORT-REC FROM WS-RPT-HEADING2
+           IF NOT TEACHER-EOF
+               MOVE LOW-VALUES TO SOMEDATANAME2
+               START TEACHER KEY IS NOT LESS THAN SOMEDATANAME2
+                   INVALID KEY
+                       SET TEACHER-EOF TO TRUE
+               END-START
+           END-IF
+           IF NOT TEACHER-EOF
+               PERFORM 2100-READ-NEXT-BY-CERT-NUMBER
+           END-IF.
+       2000-PROCESS-TEACHER-RECORDS.
+           PERFORM 2200-WRITE-DETAIL-LINE
+           PERFORM 2100-READ-NEXT-BY-CERT-NUMBER.
+       2100-READ-NEXT-BY-CERT-NUMBER.
+           MOVE "READ" TO WS-TEACHER-LAST-OP
+           READ TEACHER NEXT RECORD
+               AT END SET TEACHER-EOF TO TRUE
+           END-READ
+           IF NOT TEACHER-EOF
+               PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           END-IF.
+       2200-WRITE-DETAIL-LINE.
+           MOVE SOMEDATANAME2     TO RPT-CERT-NUMBER
+           MOVE SOMEDATANAME      TO RPT-TEACHER-ID
+           MOVE TEACHER-LAST-NAME  TO RPT-LAST-NAME
+           MOVE TEACHER-FIRST-NAME TO RPT-FIRST-NAME
+           WRITE TEACHER-CERT-REPORT-REC FROM WS-RPT-DETAIL.
+       9000-TERMINATE.
+           CLOSE TEACHER
+           CLOSE TEACHER-CERT-REPORT.
+       COPY TEACHERR.
