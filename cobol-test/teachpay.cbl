@@ -0,0 +1,98 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TeacherPayrollExport.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+       COPY TEACHFC.
+           SELECT PAYROLL-INTERFACE-FILE ASSIGN TO "PAYROLL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  TEACHER.
+       COPY TEACHREC.
+       FD  PAYROLL-INTERFACE-FILE.
+       01  PAYROLL-INTERFACE-REC.
+           05 PAY-TEACHER-ID               PIC X(09).
+           05 PAY-LAST-NAME                PIC X(20).
+           05 PAY-FIRST-NAME               PIC X(15).
+           05 PAY-DEPT-CODE                PIC X(04).
+           05 PAY-RATE                     PIC 9(05)V99.
+           05 PAY-FREQ                     PIC X(01).
+           05 FILLER                       PIC X(26).
+       WORKING-STORAGE SECTION.
+       COPY TEACHWS.
+       01 WS-TEACHER-SWITCHES.
+          05 WS-TEACHER-EOF-SW             PIC X(01) VALUE "N".
+             88 TEACHER-EOF                VALUE "Y".
+          05 WS-PASSWORD-OK-SW             PIC X(01) VALUE "N".
+             88 PASSWORD-VERIFIED          VALUE "Y".
+       01 WS-ENTERED-PASSWORD              PIC X(08).
+       01 WS-EXPORT-COUNT                  PIC 9(07) VALUE ZERO.
+       PROCEDURE       DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           IF PASSWORD-VERIFIED
+               PERFORM 2000-PROCESS-TEACHER-RECORDS
+                   UNTIL TEACHER-EOF
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           DISPLAY "PAYROLL EXPORT - ENTER TEACHER FILE PASSWORD"
+           ACCEPT WS-ENTERED-PASSWORD
+           IF WS-ENTERED-PASSWORD = SOMEPASSWORD
+               SET PASSWORD-VERIFIED TO TRUE
+           ELSE
+               DISPLAY "** OPERATOR ALERT ** INVALID PASSWORD, "
+                   "PAYROLL EXPORT DENIED"
+               SET TEACHER-EOF TO TRUE
+           END-IF
+           IF PASSWORD-VERIFIED
+               MOVE "OPEN" TO WS-TEACHER-LAST-OP
+               OPEN INPUT TEACHER
+               PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+               IF SOMEFILESTATUS1 NOT = "00"
+                   SET TEACHER-EOF TO TRUE
+               ELSE
+                   OPEN OUTPUT PAYROLL-INTERFACE-FILE
+                   MOVE LOW-VALUES TO SOMEDATANAME
+                   START TEACHER KEY IS NOT LESS THAN SOMEDATANAME
+                       INVALID KEY
+                           SET TEACHER-EOF TO TRUE
+                   END-START
+               END-IF
+           END-IF
+           IF PASSWORD-VERIFIED AND NOT TEACHER-EOF
+               PERFORM 2100-READ-TEACHER
+           END-IF.
+       2000-PROCESS-TEACHER-RECORDS.
+           IF TEACHER-ACTIVE
+               PERFORM 2200-WRITE-PAYROLL-RECORD
+           END-IF
+           PERFORM 2100-READ-TEACHER.
+       2100-READ-TEACHER.
+           MOVE "READ" TO WS-TEACHER-LAST-OP
+           READ TEACHER NEXT RECORD
+               AT END SET TEACHER-EOF TO TRUE
+           END-READ
+           IF NOT TEACHER-EOF
+               PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           END-IF.
+       2200-WRITE-PAYROLL-RECORD.
+           MOVE SPACES             TO PAYROLL-INTERFACE-REC
+           MOVE SOMEDATANAME       TO PAY-TEACHER-ID
+           MOVE TEACHER-LAST-NAME  TO PAY-LAST-NAME
+           MOVE TEACHER-FIRST-NAME TO PAY-FIRST-NAME
+           MOVE TEACHER-DEPT-CODE  TO PAY-DEPT-CODE
+           MOVE TEACHER-PAY-RATE   TO PAY-RATE
+           MOVE TEACHER-PAY-FREQ   TO PAY-FREQ
+           WRITE PAYROLL-INTERFACE-REC
+           ADD 1 TO WS-EXPORT-COUNT.
+       9000-TERMINATE.
+           IF PASSWORD-VERIFIED
+               CLOSE TEACHER
+               CLOSE PAYROLL-INTERFACE-FILE
+               DISPLAY "PAYROLL EXPORT COMPLETE, RECORDS WRITTEN: "
+                   WS-EXPORT-COUNT
+           END-IF.
+       COPY TEACHERR.
