@@ -0,0 +1,4 @@
+       01 SOMEFILESTATUS1             PIC XX.
+       01 SOMEFILESTATUS2             PIC X.
+       01 SOMEPASSWORD                PIC X(08) VALUE "TCHRPASS".
+       01 WS-TEACHER-LAST-OP          PIC X(08).
