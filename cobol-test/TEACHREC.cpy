@@ -0,0 +1,14 @@
+       01  TEACHER-RECORD.
+           05 SOMEDATANAME             PIC X(09).
+           05 SOMEDATANAME2            PIC X(15).
+           05 TEACHER-NAME.
+              10 TEACHER-LAST-NAME     PIC X(20).
+              10 TEACHER-FIRST-NAME    PIC X(15).
+           05 TEACHER-STATUS           PIC X(01).
+              88 TEACHER-ACTIVE        VALUE "A".
+              88 TEACHER-INACTIVE      VALUE "I".
+           05 TEACHER-HIRE-DATE        PIC 9(08).
+           05 TEACHER-DEPT-CODE        PIC X(04).
+           05 TEACHER-PAY-RATE         PIC 9(05)V99.
+           05 TEACHER-PAY-FREQ         PIC X(01).
+           05 FILLER                   PIC X(20).
