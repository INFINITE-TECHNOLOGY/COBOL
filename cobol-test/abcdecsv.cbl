@@ -0,0 +1,61 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AbcdeCsvExtract.
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT ABCDE-RECORD-FILE ASSIGN TO "ABCDEMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ABCDE-CSV-FILE ASSIGN TO "ABCDECSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  ABCDE-RECORD-FILE.
+       01  ABCDE-RECORD-FILE-REC                PIC X(23).
+       FD  ABCDE-CSV-FILE.
+       01  ABCDE-CSV-RECORD                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY ABCDEREC.
+       01 WS-ABCDE-SWITCHES.
+          05 WS-ABCDE-EOF-SW               PIC X(01) VALUE "N".
+             88 ABCDE-EOF                  VALUE "Y".
+       01 WS-CSV-LINE                      PIC X(80).
+       01 WS-CSV-HEADING                   PIC X(80) VALUE
+          "PREFIX,SEGMENT-1,SEGMENT-2,SEGMENT-3,SEGMENT-4".
+       PROCEDURE       DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ABCDE-RECORDS UNTIL ABCDE-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  ABCDE-RECORD-FILE
+           OPEN OUTPUT ABCDE-CSV-FILE
+           WRITE ABCDE-CSV-RECORD FROM WS-CSV-HEADING
+           PERFORM 2100-READ-ABCDE-RECORD.
+       2000-PROCESS-ABCDE-RECORDS.
+           PERFORM 2200-WRITE-CSV-RECORD
+           PERFORM 2100-READ-ABCDE-RECORD.
+       2100-READ-ABCDE-RECORD.
+           READ ABCDE-RECORD-FILE INTO ABCDE-COMMON
+               AT END SET ABCDE-EOF TO TRUE
+           END-READ.
+       2200-WRITE-CSV-RECORD.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING
+               FUNCTION TRIM(ABCDE-ABC-AAAAAAAA) DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(ABCDE-ABC-ABC-1)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(ABCDE-ABC-ABC-2)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(ABCDE-ABC-ABC-3)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(ABCDE-ABC-ABC-4)    DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           WRITE ABCDE-CSV-RECORD FROM WS-CSV-LINE.
+       9000-TERMINATE.
+           CLOSE ABCDE-RECORD-FILE
+           CLOSE ABCDE-CSV-FILE.
