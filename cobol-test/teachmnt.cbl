@@ -0,0 +1,189 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TeacherMaint.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+       COPY TEACHFC.
+           SELECT TEACHER-AUDIT-FILE ASSIGN TO "TCHRAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  TEACHER.
+       COPY TEACHREC.
+       FD  TEACHER-AUDIT-FILE.
+       01  TEACHER-AUDIT-RECORD               PIC X(240).
+       WORKING-STORAGE SECTION.
+       COPY TEACHWS.
+       01 WS-TEACHER-SWITCHES.
+          05 WS-MORE-TRANS-SW              PIC X(01) VALUE "Y".
+             88 MORE-TRANSACTIONS          VALUE "Y".
+          05 WS-RECORD-FOUND-SW            PIC X(01).
+             88 TEACHER-RECORD-FOUND       VALUE "Y".
+             88 TEACHER-RECORD-NOT-FOUND   VALUE "N".
+       01 WS-TRANSACTION.
+          05 WS-TRANS-ACTION               PIC X(01).
+             88 TRANS-IS-ADD                VALUE "A".
+             88 TRANS-IS-UPDATE             VALUE "U".
+             88 TRANS-IS-DELETE             VALUE "D".
+             88 TRANS-IS-EXIT               VALUE "X".
+          05 WS-TRANS-KEY                  PIC X(09).
+       01 WS-OPERATOR-ID                   PIC X(08).
+       01 WS-CURRENT-DATE                  PIC 9(08).
+       01 WS-CURRENT-TIME                  PIC 9(08).
+       01 WS-BEFORE-IMAGE                  PIC X(100) VALUE SPACES.
+       01 WS-AFTER-IMAGE                   PIC X(100) VALUE SPACES.
+       01 WS-AUDIT-LINE.
+          05 AUDIT-DATE                    PIC 9(08).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 AUDIT-TIME                    PIC 9(08).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 AUDIT-OPERATOR-ID             PIC X(08).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 AUDIT-ACTION                  PIC X(01).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 AUDIT-KEY                     PIC X(09).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 AUDIT-BEFORE-IMAGE            PIC X(100).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 AUDIT-AFTER-IMAGE             PIC X(100).
+       PROCEDURE       DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION UNTIL NOT MORE-TRANSACTIONS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           DISPLAY "TEACHER MAINTENANCE - ENTER OPERATOR ID"
+           ACCEPT WS-OPERATOR-ID
+           MOVE "OPEN"       TO WS-TEACHER-LAST-OP
+           OPEN I-O TEACHER
+           PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           IF SOMEFILESTATUS1 NOT = "00"
+               MOVE "N" TO WS-MORE-TRANS-SW
+           END-IF
+           OPEN EXTEND TEACHER-AUDIT-FILE.
+       2000-PROCESS-TRANSACTION.
+           DISPLAY "ACTION (A=ADD, U=UPDATE, D=DELETE, X=EXIT)"
+           ACCEPT WS-TRANS-ACTION
+           IF TRANS-IS-EXIT
+               MOVE "N" TO WS-MORE-TRANS-SW
+           ELSE
+               DISPLAY "TEACHER ID (SOMEDATANAME)"
+               ACCEPT WS-TRANS-KEY
+               EVALUATE TRUE
+                   WHEN TRANS-IS-ADD
+                       PERFORM 3000-ADD-TEACHER
+                   WHEN TRANS-IS-UPDATE
+                       PERFORM 4000-UPDATE-TEACHER
+                   WHEN TRANS-IS-DELETE
+                       PERFORM 5000-DELETE-TEACHER
+                   WHEN OTHER
+                       DISPLAY "INVALID ACTION CODE"
+               END-EVALUATE
+           END-IF.
+       3000-ADD-TEACHER.
+           MOVE SPACES TO TEACHER-RECORD
+           MOVE WS-TRANS-KEY TO SOMEDATANAME
+           DISPLAY "CERTIFICATION NUMBER (SOMEDATANAME2)"
+           ACCEPT SOMEDATANAME2
+           DISPLAY "LAST NAME"
+           ACCEPT TEACHER-LAST-NAME
+           DISPLAY "FIRST NAME"
+           ACCEPT TEACHER-FIRST-NAME
+           DISPLAY "HIRE DATE (YYYYMMDD)"
+           ACCEPT TEACHER-HIRE-DATE
+           DISPLAY "DEPARTMENT CODE"
+           ACCEPT TEACHER-DEPT-CODE
+           DISPLAY "PAY RATE"
+           ACCEPT TEACHER-PAY-RATE
+           DISPLAY "PAY FREQUENCY"
+           ACCEPT TEACHER-PAY-FREQ
+           SET TEACHER-ACTIVE TO TRUE
+           MOVE SPACES TO WS-BEFORE-IMAGE
+           MOVE "WRITE" TO WS-TEACHER-LAST-OP
+           WRITE TEACHER-RECORD
+               INVALID KEY
+                   DISPLAY "ADD FAILED, TEACHER ALREADY EXISTS OR "
+                       "I/O ERROR, STATUS=" SOMEFILESTATUS1
+               NOT INVALID KEY
+                   MOVE TEACHER-RECORD TO WS-AFTER-IMAGE
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+           END-WRITE
+           PERFORM 8900-CHECK-TEACHER-FILE-STATUS.
+       4000-UPDATE-TEACHER.
+           MOVE WS-TRANS-KEY TO SOMEDATANAME
+           MOVE "READ" TO WS-TEACHER-LAST-OP
+           READ TEACHER
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED, TEACHER NOT FOUND, "
+                       "STATUS=" SOMEFILESTATUS1
+                   SET TEACHER-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET TEACHER-RECORD-FOUND TO TRUE
+           END-READ
+           PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           IF TEACHER-RECORD-FOUND
+               MOVE TEACHER-RECORD TO WS-BEFORE-IMAGE
+               DISPLAY "LAST NAME"
+               ACCEPT TEACHER-LAST-NAME
+               DISPLAY "FIRST NAME"
+               ACCEPT TEACHER-FIRST-NAME
+               DISPLAY "HIRE DATE (YYYYMMDD)"
+               ACCEPT TEACHER-HIRE-DATE
+               DISPLAY "DEPARTMENT CODE"
+               ACCEPT TEACHER-DEPT-CODE
+               DISPLAY "PAY RATE"
+               ACCEPT TEACHER-PAY-RATE
+               DISPLAY "PAY FREQUENCY"
+               ACCEPT TEACHER-PAY-FREQ
+               MOVE "REWRITE" TO WS-TEACHER-LAST-OP
+               REWRITE TEACHER-RECORD
+                   INVALID KEY
+                       DISPLAY "UPDATE FAILED, STATUS="
+                           SOMEFILESTATUS1
+                   NOT INVALID KEY
+                       MOVE TEACHER-RECORD TO WS-AFTER-IMAGE
+                       PERFORM 8000-WRITE-AUDIT-RECORD
+               END-REWRITE
+               PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           END-IF.
+       5000-DELETE-TEACHER.
+           MOVE WS-TRANS-KEY TO SOMEDATANAME
+           MOVE "READ" TO WS-TEACHER-LAST-OP
+           READ TEACHER
+               INVALID KEY
+                   DISPLAY "DELETE FAILED, TEACHER NOT FOUND, "
+                       "STATUS=" SOMEFILESTATUS1
+                   SET TEACHER-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET TEACHER-RECORD-FOUND TO TRUE
+           END-READ
+           PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           IF TEACHER-RECORD-FOUND
+               MOVE TEACHER-RECORD TO WS-BEFORE-IMAGE
+               MOVE "DELETE" TO WS-TEACHER-LAST-OP
+               DELETE TEACHER
+                   INVALID KEY
+                       DISPLAY "DELETE FAILED, STATUS="
+                           SOMEFILESTATUS1
+                   NOT INVALID KEY
+                       MOVE SPACES TO WS-AFTER-IMAGE
+                       PERFORM 8000-WRITE-AUDIT-RECORD
+               END-DELETE
+               PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           END-IF.
+       8000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE   TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME   TO AUDIT-TIME
+           MOVE WS-OPERATOR-ID    TO AUDIT-OPERATOR-ID
+           MOVE WS-TRANS-ACTION   TO AUDIT-ACTION
+           MOVE WS-TRANS-KEY      TO AUDIT-KEY
+           MOVE WS-BEFORE-IMAGE   TO AUDIT-BEFORE-IMAGE
+           MOVE WS-AFTER-IMAGE    TO AUDIT-AFTER-IMAGE
+           WRITE TEACHER-AUDIT-RECORD FROM WS-AUDIT-LINE.
+       9000-TERMINATE.
+           CLOSE TEACHER
+           CLOSE TEACHER-AUDIT-FILE.
+       COPY TEACHERR.
