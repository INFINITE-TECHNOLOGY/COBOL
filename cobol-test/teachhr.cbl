@@ -0,0 +1,130 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     TeacherHrReconcile.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+       COPY TEACHFC.
+           SELECT HR-EXTRACT-FILE ASSIGN TO "HRFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEACHER-RECON-REPORT ASSIGN TO "TCHRRECON"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  TEACHER.
+       COPY TEACHREC.
+       FD  HR-EXTRACT-FILE.
+       01  HR-EXTRACT-RECORD.
+           05 HR-TEACHER-ID                PIC X(09).
+           05 HR-LAST-NAME                 PIC X(20).
+           05 HR-FIRST-NAME                PIC X(15).
+           05 FILLER                       PIC X(36).
+       FD  TEACHER-RECON-REPORT.
+       01  TEACHER-RECON-REPORT-REC        PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY TEACHWS.
+       01 WS-TEACHER-SWITCHES.
+          05 WS-TEACHER-EOF-SW             PIC X(01) VALUE "N".
+             88 TEACHER-EOF                VALUE "Y".
+          05 WS-HR-EOF-SW                  PIC X(01) VALUE "N".
+             88 HR-EOF                     VALUE "Y".
+       01 WS-RPT-HEADING1                  PIC X(60) VALUE
+          "TEACHER / HR FEED RECONCILIATION REPORT".
+       01 WS-RPT-HEADING2                  PIC X(60) VALUE
+          "TEACHER-ID  CONDITION".
+       01 WS-RPT-DETAIL.
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 RPT-TEACHER-ID                PIC X(09).
+          05 FILLER                        PIC X(03) VALUE SPACES.
+          05 RPT-CONDITION                 PIC X(40).
+       01 WS-RPT-STATUS-LINE.
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 RPT-STATUS-TEXT               PIC X(60).
+       PROCEDURE       DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-FILES
+               UNTIL TEACHER-EOF AND HR-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           MOVE "OPEN" TO WS-TEACHER-LAST-OP
+           OPEN INPUT TEACHER
+           PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           IF SOMEFILESTATUS1 NOT = "00"
+               SET TEACHER-EOF TO TRUE
+           END-IF
+           OPEN INPUT HR-EXTRACT-FILE
+           OPEN OUTPUT TEACHER-RECON-REPORT
+           WRITE TEACHER-RECON-REPORT-REC FROM WS-RPT-HEADING1
+           WRITE TEACHER-RECON-REPORT-REC FROM WS-RPT-HEADING2
+           IF NOT TEACHER-EOF
+               MOVE LOW-VALUES TO SOMEDATANAME
+               START TEACHER KEY IS NOT LESS THAN SOMEDATANAME
+                   INVALID KEY
+                       SET TEACHER-EOF TO TRUE
+               END-START
+           END-IF
+           IF NOT TEACHER-EOF
+               PERFORM 2100-READ-TEACHER
+           END-IF
+           PERFORM 2200-READ-HR-RECORD.
+       2000-RECONCILE-FILES.
+           EVALUATE TRUE
+               WHEN TEACHER-EOF
+                   MOVE HR-TEACHER-ID TO RPT-TEACHER-ID
+                   MOVE "IN HR FEED, MISSING FROM TEACHER FILE"
+                       TO RPT-CONDITION
+                   WRITE TEACHER-RECON-REPORT-REC FROM WS-RPT-DETAIL
+                   PERFORM 2200-READ-HR-RECORD
+               WHEN HR-EOF
+                   MOVE SOMEDATANAME TO RPT-TEACHER-ID
+                   MOVE "ON TEACHER FILE, MISSING FROM HR FEED"
+                       TO RPT-CONDITION
+                   WRITE TEACHER-RECON-REPORT-REC FROM WS-RPT-DETAIL
+                   PERFORM 2100-READ-TEACHER
+               WHEN SOMEDATANAME = HR-TEACHER-ID
+                   PERFORM 2100-READ-TEACHER
+                   PERFORM 2200-READ-HR-RECORD
+               WHEN SOMEDATANAME < HR-TEACHER-ID
+                   MOVE SOMEDATANAME TO RPT-TEACHER-ID
+                   MOVE "ON TEACHER FILE, MISSING FROM HR FEED"
+                       TO RPT-CONDITION
+                   WRITE TEACHER-RECON-REPORT-REC FROM WS-RPT-DETAIL
+                   PERFORM 2100-READ-TEACHER
+               WHEN OTHER
+                   MOVE HR-TEACHER-ID TO RPT-TEACHER-ID
+                   MOVE "IN HR FEED, MISSING FROM TEACHER FILE"
+                       TO RPT-CONDITION
+                   WRITE TEACHER-RECON-REPORT-REC FROM WS-RPT-DETAIL
+                   PERFORM 2200-READ-HR-RECORD
+           END-EVALUATE.
+       2100-READ-TEACHER.
+           MOVE "READ" TO WS-TEACHER-LAST-OP
+           READ TEACHER NEXT RECORD
+               AT END SET TEACHER-EOF TO TRUE
+           END-READ
+           IF NOT TEACHER-EOF
+               PERFORM 2900-REPORT-TEACHER-FILE-STATUS
+               PERFORM 8900-CHECK-TEACHER-FILE-STATUS
+           END-IF.
+       2200-READ-HR-RECORD.
+           READ HR-EXTRACT-FILE
+               AT END SET HR-EOF TO TRUE
+           END-READ.
+       2900-REPORT-TEACHER-FILE-STATUS.
+           IF SOMEFILESTATUS1 NOT = "00"
+               MOVE SPACES TO WS-RPT-STATUS-LINE
+               STRING "TEACHER FILE I/O ERROR, STATUS="
+                       DELIMITED BY SIZE
+                   SOMEFILESTATUS1 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   SOMEFILESTATUS2 DELIMITED BY SIZE
+                   INTO RPT-STATUS-TEXT
+               END-STRING
+               WRITE TEACHER-RECON-REPORT-REC FROM WS-RPT-STATUS-LINE
+           END-IF.
+       9000-TERMINATE.
+           CLOSE TEACHER
+           CLOSE HR-EXTRACT-FILE
+           CLOSE TEACHER-RECON-REPORT.
+       COPY TEACHERR.
