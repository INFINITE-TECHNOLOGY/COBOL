@@ -0,0 +1,127 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     AbcdePrefixReport.
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT ABCDE-RECORD-FILE ASSIGN TO "ABCDEMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ABCDE-PREFIX-REPORT ASSIGN TO "ABCDEPFXRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  ABCDE-RECORD-FILE.
+       01  ABCDE-RECORD-FILE-REC                PIC X(23).
+       FD  ABCDE-PREFIX-REPORT.
+       01  ABCDE-PREFIX-REPORT-REC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY ABCDEREC.
+       01 WS-ABCDE-SWITCHES.
+          05 WS-ABCDE-EOF-SW               PIC X(01) VALUE "N".
+             88 ABCDE-EOF                  VALUE "Y".
+       01 WS-PREFIX-TABLE.
+          05 WS-PREFIX-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-PFX-IDX.
+             10 WS-PREFIX-CODE             PIC X(02).
+             10 WS-PREFIX-COUNT            PIC 9(07).
+       01 WS-PREFIX-TABLE-COUNT            PIC 9(03) VALUE ZERO.
+       01 WS-PREFIX-FOUND-SW               PIC X(01) VALUE "N".
+          88 PREFIX-FOUND                  VALUE "Y".
+          88 PREFIX-NOT-FOUND              VALUE "N".
+       01 WS-GRAND-TOTAL                   PIC 9(07) VALUE ZERO.
+       01 WS-SWAP-CODE                     PIC X(02).
+       01 WS-SWAP-COUNT                    PIC 9(07).
+       01 WS-SORT-I                        PIC 9(03).
+       01 WS-SORT-J                        PIC 9(03).
+       01 WS-SORT-LIMIT                    PIC 9(03).
+       01 WS-RPT-HEADING1                  PIC X(60) VALUE
+          "ABCDE PREFIX-CODE BREAKDOWN REPORT".
+       01 WS-RPT-HEADING2                  PIC X(60) VALUE
+          "PREFIX   RECORD-COUNT".
+       01 WS-RPT-DETAIL.
+          05 FILLER                        PIC X(03) VALUE SPACES.
+          05 RPT-PREFIX                    PIC X(02).
+          05 FILLER                        PIC X(05) VALUE SPACES.
+          05 RPT-COUNT                     PIC ZZZ.ZZ9.
+       01 WS-RPT-TOTAL.
+          05 FILLER                        PIC X(03) VALUE SPACES.
+          05 FILLER                        PIC X(07) VALUE "TOTAL  ".
+          05 RPT-GRAND-TOTAL               PIC ZZZ.ZZ9.
+       PROCEDURE       DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ABCDE-RECORDS UNTIL ABCDE-EOF
+           PERFORM 7000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT  ABCDE-RECORD-FILE
+           OPEN OUTPUT ABCDE-PREFIX-REPORT
+           PERFORM 2100-READ-ABCDE-RECORD.
+       2000-PROCESS-ABCDE-RECORDS.
+           PERFORM 2200-ACCUMULATE-PREFIX-TOTALS
+           PERFORM 2100-READ-ABCDE-RECORD.
+       2100-READ-ABCDE-RECORD.
+           READ ABCDE-RECORD-FILE INTO ABCDE-COMMON
+               AT END SET ABCDE-EOF TO TRUE
+           END-READ.
+       2200-ACCUMULATE-PREFIX-TOTALS.
+           SET PREFIX-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-PFX-IDX FROM 1 BY 1
+                   UNTIL WS-PFX-IDX > WS-PREFIX-TABLE-COUNT
+                      OR PREFIX-FOUND
+               IF ABCDE-ABC-AAAAAAAA = WS-PREFIX-CODE(WS-PFX-IDX)
+                  ADD 1 TO WS-PREFIX-COUNT(WS-PFX-IDX)
+                  SET PREFIX-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF PREFIX-NOT-FOUND
+              IF WS-PREFIX-TABLE-COUNT < 50
+                 ADD 1 TO WS-PREFIX-TABLE-COUNT
+                 MOVE ABCDE-ABC-AAAAAAAA
+                     TO WS-PREFIX-CODE(WS-PREFIX-TABLE-COUNT)
+                 MOVE 1 TO WS-PREFIX-COUNT(WS-PREFIX-TABLE-COUNT)
+              ELSE
+                 DISPLAY "** OPERATOR ALERT ** PREFIX TABLE FULL, "
+                     "UNTRACKED PREFIX=" ABCDE-ABC-AAAAAAAA
+              END-IF
+           END-IF.
+       7000-PRODUCE-REPORT.
+           PERFORM 7100-SORT-PREFIX-TABLE
+           WRITE ABCDE-PREFIX-REPORT-REC FROM WS-RPT-HEADING1
+           WRITE ABCDE-PREFIX-REPORT-REC FROM WS-RPT-HEADING2
+           MOVE ZERO TO WS-GRAND-TOTAL
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-PREFIX-TABLE-COUNT
+               MOVE WS-PREFIX-CODE(WS-SORT-I)  TO RPT-PREFIX
+               MOVE WS-PREFIX-COUNT(WS-SORT-I) TO RPT-COUNT
+               WRITE ABCDE-PREFIX-REPORT-REC FROM WS-RPT-DETAIL
+               ADD WS-PREFIX-COUNT(WS-SORT-I) TO WS-GRAND-TOTAL
+           END-PERFORM
+           MOVE WS-GRAND-TOTAL TO RPT-GRAND-TOTAL
+           WRITE ABCDE-PREFIX-REPORT-REC FROM WS-RPT-TOTAL.
+       7100-SORT-PREFIX-TABLE.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-PREFIX-TABLE-COUNT
+               COMPUTE WS-SORT-LIMIT = WS-PREFIX-TABLE-COUNT - WS-SORT-I
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WS-SORT-LIMIT
+                   IF WS-PREFIX-CODE(WS-SORT-J) >
+                      WS-PREFIX-CODE(WS-SORT-J + 1)
+                      MOVE WS-PREFIX-CODE(WS-SORT-J)  TO WS-SWAP-CODE
+                      MOVE WS-PREFIX-COUNT(WS-SORT-J) TO WS-SWAP-COUNT
+                      MOVE WS-PREFIX-CODE(WS-SORT-J + 1)
+                          TO WS-PREFIX-CODE(WS-SORT-J)
+                      MOVE WS-PREFIX-COUNT(WS-SORT-J + 1)
+                          TO WS-PREFIX-COUNT(WS-SORT-J)
+                      MOVE WS-SWAP-CODE
+                          TO WS-PREFIX-CODE(WS-SORT-J + 1)
+                      MOVE WS-SWAP-COUNT
+                          TO WS-PREFIX-COUNT(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       9000-TERMINATE.
+           CLOSE ABCDE-RECORD-FILE
+           CLOSE ABCDE-PREFIX-REPORT.
